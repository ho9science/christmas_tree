@@ -1,36 +1,290 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Christmas-Tree-Steve28.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ctl-file ASSIGN TO "CTLFILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT print-file ASSIGN TO "TREEPRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS print-file-status.
+    SELECT restart-file ASSIGN TO "RESTARTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS restart-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  ctl-file.
+01 ctl-record.
+    05 ctl-height PIC 9(02).
+    05 ctl-trunk-height PIC 9(02).
+    05 ctl-trunk-width PIC 9(02).
+    05 ctl-dept-name PIC X(20).
+    05 ctl-color-code PIC X(04).
+
+FD  print-file.
+01 print-line PIC X(132).
+
+FD  restart-file.
+01 restart-record.
+    05 restart-last-count PIC 9(06).
+    05 restart-tree-count PIC 9(06).
+    05 restart-row-count PIC 9(06).
+
 WORKING-STORAGE SECTION.
+COPY TREESYM.
+
 01 i BINARY-LONG.
-01 j BINARY-LONG.
 01 k BINARY-LONG.
-01 n BINARY-LONG VALUE 5.
-
-PROCEDURE DIVISION.
-PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-    IF (i EQUAL 1) THEN
-        PERFORM VARYING k FROM 1 BY 1 UNTIL k > n - i
-            DISPLAY ' ' WITH NO ADVANCING
-        END-PERFORM
-        DISPLAY '★'
+01 n BINARY-LONG.
+01 start-col BINARY-LONG.
+01 row-len BINARY-LONG.
+01 max-height BINARY-LONG VALUE 51.
+01 odd-check BINARY-LONG.
+
+01 branch-fill-line PIC X(132).
+01 trunk-fill-line PIC X(132).
+
+01 trunk-height BINARY-LONG.
+01 trunk-width BINARY-LONG.
+01 trunk-width-remainder BINARY-LONG.
+01 trunk-indent BINARY-LONG.
+
+01 dept-display PIC X(20).
+01 color-display PIC X(04).
+
+01 eof-flag PIC X VALUE 'N'.
+    88 end-of-control-file VALUE 'Y'.
+01 error-flag PIC X VALUE 'N'.
+    88 height-invalid VALUE 'Y'.
+01 restart-flag PIC X VALUE 'N'.
+    88 restart-requested VALUE 'Y'.
+
+01 tree-count PIC 9(06) VALUE 0.
+01 row-count PIC 9(06) VALUE 0.
+01 today PIC 9(08).
+
+01 rec-count BINARY-LONG VALUE 0.
+01 restart-last-rec BINARY-LONG VALUE 0.
+01 ckpt-interval BINARY-LONG VALUE 10.
+01 ckpt-remainder BINARY-LONG.
+
+01 restart-file-status PIC X(02).
+    88 restart-file-ok VALUE '00'.
+    88 restart-file-not-found VALUE '35'.
+
+01 print-file-status PIC X(02).
+    88 print-file-ok VALUE '00'.
+    88 print-file-not-found VALUE '35'.
+
+LINKAGE SECTION.
+01 parm-area.
+    05 parm-length PIC S9(4) COMP.
+    05 parm-height PIC 9(02).
+    05 FILLER PIC X(01).
+    05 parm-restart-sw PIC X(01).
+
+PROCEDURE DIVISION USING parm-area.
+*> Every record on the control file is one requested tree; a
+*> blank (zero) height on a record falls back to the PARM height
+*> so the whole office's print requests go through in one run
+*> instead of one manual submission per tree.
+*> A restart flag of 'Y' on the PARM means this run is resuming a
+*> job that abended partway through; pick up after the last record
+*> RESTARTFILE says was completed instead of redoing the batch.
+IF parm-restart-sw = 'Y'
+    MOVE 'Y' TO restart-flag
+END-IF
+*> Each branch/trunk row is sliced out of a buffer already filled
+*> with its fill character, so a whole row is one MOVE instead of
+*> one MOVE per character - this keeps large, batched runs fast.
+MOVE SPACES TO branch-fill-line
+INSPECT branch-fill-line REPLACING ALL SPACE BY branch-char
+MOVE SPACES TO trunk-fill-line
+INSPECT trunk-fill-line REPLACING ALL SPACE BY trunk-char
+OPEN INPUT ctl-file
+*> A restart run must not reopen TREEPRT as OUTPUT - that truncates
+*> the dataset and throws away everything already spooled from the
+*> aborted run, which would also lose the on-disk copy TREEPRT is
+*> meant to keep for reprints.
+IF restart-requested
+    OPEN EXTEND print-file
+*> A restart resubmit can land before TREEPRT was ever allocated (the
+*> prior run aborted before reaching this OPEN, or the dataset just
+*> isn't there on the resubmit) - fall back to a fresh OPEN OUTPUT
+*> instead of abending on a dataset-not-found status.
+    IF print-file-not-found
+        OPEN OUTPUT print-file
+    END-IF
+ELSE
+    OPEN OUTPUT print-file
+END-IF
+IF restart-requested
+*> RESTARTFILE only gets written at a checkpoint, so an abend before
+*> the first checkpoint fires (or a batch smaller than ckpt-interval)
+*> leaves it never created. Treat "file not found" the same as "empty
+*> file" instead of letting OPEN INPUT abend the restart run too.
+    OPEN INPUT restart-file
+    IF restart-file-not-found
+        MOVE 0 TO restart-last-rec
+    ELSE
+        READ restart-file
+            AT END
+                MOVE 0 TO restart-last-rec
+            NOT AT END
+                MOVE restart-last-count TO restart-last-rec
+                MOVE restart-tree-count TO tree-count
+                MOVE restart-row-count TO row-count
+        END-READ
+        CLOSE restart-file
+    END-IF
+END-IF
+READ ctl-file
+    AT END
+        MOVE 'Y' TO eof-flag
+END-READ
+IF NOT end-of-control-file
+    ADD 1 TO rec-count
+END-IF
+PERFORM UNTIL end-of-control-file
+    IF rec-count > restart-last-rec
+        MOVE ctl-height TO n
+        IF n = 0
+            MOVE parm-height TO n
+        END-IF
+        *> Reject anything that is not a small positive odd height so the
+        *> star-to-branch width math stays symmetric; flag it instead of
+        *> silently printing garbage or churning through runaway loops.
+        MOVE 'N' TO error-flag
+        IF n = 0 OR n > max-height
+            MOVE 'Y' TO error-flag
+        ELSE
+            DIVIDE n BY 2 GIVING k REMAINDER odd-check
+            IF odd-check = 0
+                MOVE 'Y' TO error-flag
+            END-IF
+        END-IF
+        IF height-invalid
+            MOVE SPACES TO print-line
+            MOVE 'REQUEST REJECTED - HEIGHT MUST BE A SMALL POSITIVE ODD NUMBER'
+                TO print-line
+            WRITE print-line
+            ADD 1 TO row-count
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            *> A header line above each tree ties the printed page back to the
+            *> department (or recipient) that requested it, so a batch run of
+            *> several offices' trees can still be sorted and distributed once
+            *> it comes off the printer.
+            MOVE ctl-dept-name TO dept-display
+            IF dept-display = SPACES
+                MOVE '(UNASSIGNED)' TO dept-display
+            END-IF
+            MOVE ctl-color-code TO color-display
+            IF color-display = SPACES
+                MOVE 'N/A ' TO color-display
+            END-IF
+            MOVE SPACES TO print-line
+            STRING 'DEPT: ' DELIMITED BY SIZE
+                   dept-display DELIMITED BY SIZE
+                   '  COLOR: ' DELIMITED BY SIZE
+                   color-display DELIMITED BY SIZE
+                INTO print-line
+            WRITE print-line
+            ADD 1 TO row-count
+            MOVE SPACES TO print-line
+            MOVE star-char TO print-line (n:1)
+            WRITE print-line
+            ADD 1 TO row-count
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+                MOVE SPACES TO print-line
+                COMPUTE start-col = n - i + 1
+                COMPUTE row-len = (2 * i) - 1
+                MOVE branch-fill-line (1:row-len)
+                    TO print-line (start-col:row-len)
+                WRITE print-line
+                ADD 1 TO row-count
+            END-PERFORM
+            *> The trunk scales with the tree's own height so a tall parameterized
+            *> tree doesn't end up sitting on the trunk sized for the original
+            *> height-5 tree; either dimension can still be pinned from the
+            *> control record when a department wants a specific look.
+            COMPUTE trunk-height = (n * 2) / 5
+            IF trunk-height < 2
+                MOVE 2 TO trunk-height
+            END-IF
+            IF ctl-trunk-height NOT = 0
+                MOVE ctl-trunk-height TO trunk-height
+            END-IF
+            COMPUTE trunk-width = (n * 3) / 5
+            IF trunk-width < 3
+                MOVE 3 TO trunk-width
+            END-IF
+            IF ctl-trunk-width NOT = 0
+                MOVE ctl-trunk-width TO trunk-width
+            END-IF
+            *> An even trunk-width can never line up with the tree's true center
+            *> column, so round it up to the next odd width before centering -
+            *> whether it came from the scaling formula above or a control-record
+            *> override.
+            DIVIDE trunk-width BY 2 GIVING k REMAINDER trunk-width-remainder
+            IF trunk-width-remainder = 0
+                ADD 1 TO trunk-width
+            END-IF
+            COMPUTE trunk-indent = n - (trunk-width - 1) / 2
+            IF trunk-indent < 1
+                MOVE 1 TO trunk-indent
+            END-IF
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > trunk-height
+                MOVE SPACES TO print-line
+                MOVE trunk-fill-line (1:trunk-width)
+                    TO print-line (trunk-indent:trunk-width)
+                WRITE print-line
+                ADD 1 TO row-count
+            END-PERFORM
+            ADD 1 TO tree-count
+        END-IF
+    END-IF
+*> Checkpoint every ckpt-interval records so a resubmit after an
+*> abend does not have to re-render everything already spooled.
+    DIVIDE rec-count BY ckpt-interval GIVING k REMAINDER ckpt-remainder
+    IF ckpt-remainder = 0
+        OPEN OUTPUT restart-file
+        MOVE rec-count TO restart-last-count
+        MOVE tree-count TO restart-tree-count
+        MOVE row-count TO restart-row-count
+        WRITE restart-record
+        CLOSE restart-file
+    END-IF
+    READ ctl-file
+        AT END
+            MOVE 'Y' TO eof-flag
+    END-READ
+    IF NOT end-of-control-file
+        ADD 1 TO rec-count
     END-IF
-    PERFORM VARYING k FROM 1 BY 1 UNTIL k > n - i
-        DISPLAY ' ' WITH NO ADVANCING
-    END-PERFORM
-    PERFORM VARYING j FROM 1 BY 1 UNTIL j > i + i - 1
-        DISPLAY '#' WITH NO ADVANCING
-    END-PERFORM
-    DISPLAY SPACE
-END-PERFORM
-PERFORM VARYING i FROM 1 BY 1 UNTIL i > 2
-    PERFORM VARYING k FROM 1 BY 1 UNTIL k > 3
-        DISPLAY ' ' WITH NO ADVANCING
-    END-PERFORM
-    PERFORM VARYING k FROM 1 BY 1 UNTIL k > 3
-        DISPLAY 'I' WITH NO ADVANCING
-    END-PERFORM
-    DISPLAY SPACE
 END-PERFORM
-STOP RUN.
\ No newline at end of file
+*> Final checkpoint covers a record count that was not an exact
+*> multiple of ckpt-interval when the control file ran out.
+OPEN OUTPUT restart-file
+MOVE rec-count TO restart-last-count
+MOVE tree-count TO restart-tree-count
+MOVE row-count TO restart-row-count
+WRITE restart-record
+CLOSE restart-file
+*> Job summary trailer so the overnight run can be reconciled
+*> against the control file without counting spool pages by hand.
+ACCEPT today FROM DATE YYYYMMDD
+MOVE SPACES TO print-line
+STRING 'TREES RENDERED: ' DELIMITED BY SIZE
+       tree-count DELIMITED BY SIZE
+       '  ROWS PRINTED: ' DELIMITED BY SIZE
+       row-count DELIMITED BY SIZE
+       '  RUN DATE: ' DELIMITED BY SIZE
+       today DELIMITED BY SIZE
+    INTO print-line
+WRITE print-line
+CLOSE ctl-file
+CLOSE print-file
+STOP RUN.
