@@ -0,0 +1,7 @@
+*> TREESYM - shared print symbols for the holiday tree print suite.
+*> Swap the VALUEs here to retarget a run at a plain-text printer
+*> without touching any rendering logic.
+01 tree-symbols.
+    05 star-char PIC X(01) VALUE '*'.
+    05 branch-char PIC X(01) VALUE '#'.
+    05 trunk-char PIC X(01) VALUE 'I'.
